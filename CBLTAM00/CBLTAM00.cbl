@@ -13,6 +13,15 @@
            SELECT PRTOUT
                ASSIGN TO 'C:\COBOLWI19\STDNTRPT.PRT'
                    ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT REJOUT
+               ASSIGN TO 'C:\COBOLWI19\STDNTREJ.PRT'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT PROBOUT
+               ASSIGN TO 'C:\COBOLWI19\STDNTPRB.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUNLOG
+               ASSIGN TO 'C:\COBOLWI19\CBLRUNLOG.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
       *DATA DIVISION DESCRIBES I/O FORMAT AND DEFINES VARIABLES AND
@@ -40,16 +49,89 @@
 
        01  PRTLINE         PIC X(132).
 
+       FD  REJOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REJLINE.
+
+       01  REJLINE         PIC X(132).
+
+      *PROBATION EXTRACT - PLAIN DATA FILE HANDED STRAIGHT TO ADVISING
+       FD  PROBOUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PROB-REC
+           RECORD CONTAINS 40 CHARACTERS.
+
+       01  PROB-REC.
+           05  PROB-ID          PIC X(7).
+           05  PROB-NAME.
+               10  PROB-LNAME   PIC X(15).
+               10  PROB-FNAME   PIC X(15).
+           05  PROB-GPA         PIC 9V99.
+
+       FD  RUNLOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RUNLOG-REC.
+
+       01  RUNLOG-REC         PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  MISC.
            05  MORE-RECS        PIC XXX    VALUE 'YES'.
            05  CPAGECOUNT       PIC 99     VALUE 0.
            05  STUDCOUNT        PIC 999    VALUE 0.
+           05  REJCOUNT         PIC 999    VALUE 0.
+       01  GPA-EDIT-SWITCH      PIC X      VALUE 'Y'.
+           88  GPA-IS-VALID                VALUE 'Y'.
+           88  GPA-IS-INVALID              VALUE 'N'.
+       01  GPA-LOW-LIMIT         PIC 9V99  VALUE 0.00.
+       01  GPA-HIGH-LIMIT        PIC 9V99  VALUE 4.00.
+       01  PROBATION-CUTOFF      PIC 9V99  VALUE 2.00.
+      *STATISTICS ACCUMULATORS FOR THE CLOSING STATS BLOCK
+       01  STAT-TOTALS.
+           05  STAT-GPA-TOTAL    PIC 9(5)V99   VALUE 0.
+           05  STAT-SAL-TOTAL    PIC 9(9)V99   VALUE 0.
+           05  STAT-SAL-HIGH     PIC 9(6)V99   VALUE 0.
+           05  STAT-SAL-LOW      PIC 9(6)V99   VALUE 999999.99.
+       01  STAT-AVERAGES.
+           05  STAT-AVG-GPA      PIC 9V99      VALUE 0.
+           05  STAT-AVG-SAL      PIC 9(6)V99   VALUE 0.
        01  CURDATETIME.
            05  THE-DATE.
                10 CURYEAR       PIC XXXX.
                10 CURMONTH      PIC XX.
                10 CURDAY        PIC XX.
+           05  THE-TIME.
+               10 CURHOUR       PIC XX.
+               10 CURMIN        PIC XX.
+               10 CURSEC        PIC XX.
+      *SHARED OPERATIONS RUN-LOG ENTRY
+       01  RUNLOG-LINE.
+           05  RL-PROGRAM         PIC X(8)   VALUE 'CBLTAM00'.
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  RL-DATE.
+               10 RL-MONTH        PIC XX.
+               10 FILLER          PIC X      VALUE '/'.
+               10 RL-DAY          PIC XX.
+               10 FILLER          PIC X      VALUE '/'.
+               10 RL-YEAR         PIC X(4).
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  RL-TIME.
+               10 RL-HOUR         PIC XX.
+               10 FILLER          PIC X      VALUE ':'.
+               10 RL-MIN          PIC XX.
+               10 FILLER          PIC X      VALUE ':'.
+               10 RL-SEC          PIC XX.
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  FILLER             PIC X(8)   VALUE 'RECORDS:'.
+           05  RL-RECCOUNT        PIC ZZZZ9.
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  FILLER             PIC X(6)   VALUE 'PAGES:'.
+           05  RL-PAGECOUNT       PIC ZZ9.
+           05  FILLER             PIC X(2)   VALUE SPACES.
+           05  FILLER             PIC X(9)   VALUE 'EXCLUDED:'.
+           05  RL-EXCLCOUNT       PIC ZZZZ9.
+           05  FILLER             PIC X(8)   VALUE SPACES.
        01  H-TITLELINE.
            05  FILLER           PIC X(6)   VALUE 'DATE: '.
            05  H-MONTH          PIC XX.
@@ -92,6 +174,113 @@
            05  FILLER           PIC X(54)  VALUE SPACES.
            05  FILLER           PIC X(15)  VALUE 'STUDENT COUNT: '.
            05  F-STUD-COUNT     PIC ZZ9.
+           05  FILLER           PIC X(5)   VALUE SPACES.
+           05  FILLER           PIC X(14)  VALUE 'REJECT COUNT: '.
+           05  F-REJ-COUNT      PIC ZZ9.
+      *DEAN'S LIST WORKING STORAGE - HOLDS QUALIFYING STUDENTS SO THEY
+      *CAN BE RANKED HIGH-TO-LOW ONCE THE WHOLE FILE HAS BEEN READ
+       01  DEANLIST-CONTROLS.
+           05  DL-COUNT         PIC 9(3)   VALUE 0.
+           05  DL-MAX           PIC 9(3)   VALUE 500.
+           05  DL-CUTOFF        PIC 9V99   VALUE 3.50.
+           05  DL-IDX           PIC 9(3)   VALUE 0.
+           05  DL-IDX2          PIC 9(3)   VALUE 0.
+           05  DL-LIMIT         PIC 9(3)   VALUE 0.
+           05  DL-RANK          PIC 999    VALUE 0.
+           05  DL-OVERFLOW      PIC 999    VALUE 0.
+       01  DL-TABLE.
+           05  DL-ENTRY OCCURS 500 TIMES.
+               10  DL-ID        PIC X(7).
+               10  DL-LNAME     PIC X(15).
+               10  DL-FNAME     PIC X(15).
+               10  DL-GPA       PIC 9V99.
+       01  DL-HOLD.
+           05  DL-HOLD-ID       PIC X(7).
+           05  DL-HOLD-LNAME    PIC X(15).
+           05  DL-HOLD-FNAME    PIC X(15).
+           05  DL-HOLD-GPA      PIC 9V99.
+       01  H-DEANHEADING1.
+           05  FILLER           PIC X(56)  VALUE SPACES.
+           05  FILLER           PIC X(20)  VALUE '****  DEAN''S LIST  '.
+           05  FILLER           PIC X(4)   VALUE '****'.
+       01  H-DEANHEADING2.
+           05  FILLER           PIC X(4)   VALUE 'RANK'.
+           05  FILLER           PIC X(4)   VALUE SPACES.
+           05  FILLER           PIC XXXX   VALUE '  ID'.
+           05  FILLER           PIC X(16)  VALUE SPACES.
+           05  FILLER           PIC X(9)   VALUE 'LAST NAME'.
+           05  FILLER           PIC X(21)  VALUE SPACES.
+           05  FILLER           PIC X(10)  VALUE 'FIRST NAME'.
+           05  FILLER           PIC X(21)  VALUE SPACES.
+           05  FILLER           PIC XXX    VALUE 'GPA'.
+       01  H-DEANDETAIL.
+           05  DL-D-RANK        PIC ZZ9.
+           05  FILLER           PIC X(4)   VALUE SPACES.
+           05  DL-D-ID          PIC X(7).
+           05  FILLER           PIC X(20)  VALUE SPACES.
+           05  DL-D-LNAME       PIC X(15).
+           05  FILLER           PIC X(20)  VALUE SPACES.
+           05  DL-D-FNAME       PIC X(15).
+           05  FILLER           PIC X(20)  VALUE SPACES.
+           05  DL-D-GPA         PIC Z.99.
+       01  H-DEANNONE.
+           05  FILLER           PIC X(56)  VALUE SPACES.
+           05  FILLER           PIC X(30)
+                   VALUE 'NO STUDENTS QUALIFY THIS TERM'.
+       01  H-DEANOVERFLOW.
+           05  FILLER           PIC X(20)  VALUE SPACES.
+           05  FILLER           PIC X(38)
+                   VALUE '**WARNING - DEAN''S LIST TABLE FULL, '.
+           05  F-DL-OVERFLOW    PIC ZZ9.
+           05  FILLER           PIC X(30)
+                   VALUE ' QUALIFIER(S) NOT LISTED**'.
+      *GPA EXCEPTION/REJECT REPORT LAYOUTS
+       01  H-REJTITLE.
+           05  FILLER           PIC X(6)   VALUE 'DATE: '.
+           05  RJ-MONTH         PIC XX.
+           05  FILLER           PIC X      VALUE '/'.
+           05  RJ-DAY           PIC XX.
+           05  FILLER           PIC X      VALUE '/'.
+           05  RJ-YEAR          PIC XXXX.
+           05  FILLER           PIC X(30)  VALUE SPACES.
+           05  FILLER           PIC X(28)
+                   VALUE 'GPA EXCEPTION/REJECT LISTING'.
+       01  H-REJHEADING.
+           05  FILLER           PIC XXXX   VALUE '  ID'.
+           05  FILLER           PIC X(10)  VALUE SPACES.
+           05  FILLER           PIC X(12)  VALUE 'GPA ON FILE'.
+           05  FILLER           PIC X(10)  VALUE SPACES.
+           05  FILLER           PIC X(20)  VALUE 'REASON FOR REJECTION'.
+       01  H-REJDETAIL.
+           05  RJ-ID            PIC X(7).
+           05  FILLER           PIC X(10)  VALUE SPACES.
+           05  RJ-GPA           PIC ZZ.99.
+           05  FILLER           PIC X(15)  VALUE SPACES.
+           05  RJ-REASON        PIC X(34).
+      *CLOSING STATISTICS BLOCK LAYOUTS
+       01  H-STATSHEADING.
+           05  FILLER           PIC X(54)  VALUE SPACES.
+           05  FILLER           PIC X(22)
+                   VALUE 'END-OF-TERM STATISTICS'.
+       01  H-STATAVGGPA.
+           05  FILLER           PIC X(54)  VALUE SPACES.
+           05  FILLER           PIC X(15)  VALUE 'AVERAGE GPA:   '.
+           05  F-AVG-GPA        PIC Z.99.
+       01  H-STATAVGSAL.
+           05  FILLER           PIC X(54)  VALUE SPACES.
+           05  FILLER           PIC X(25)
+                   VALUE 'AVERAGE STARTING SALARY: '.
+           05  F-AVG-SAL        PIC $ZZZ,ZZZ.99.
+       01  H-STATHIGHSAL.
+           05  FILLER           PIC X(54)  VALUE SPACES.
+           05  FILLER           PIC X(25)
+                   VALUE 'HIGHEST STARTING SALARY: '.
+           05  F-HIGH-SAL       PIC $ZZZ,ZZZ.99.
+       01  H-STATLOWSAL.
+           05  FILLER           PIC X(54)  VALUE SPACES.
+           05  FILLER           PIC X(25)
+                   VALUE 'LOWEST STARTING SALARY:  '.
+           05  F-LOW-SAL        PIC $ZZZ,ZZZ.99.
        PROCEDURE DIVISION.
       *PROCEDURE DIVISION CONTAINS ALL OF THE LOGIC OF PROGRAM
        L0-MAIN.
@@ -108,47 +297,217 @@
            MOVE CURYEAR TO H-YEAR.
            OPEN INPUT STUDENT-MASTER.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT REJOUT.
+           OPEN OUTPUT PROBOUT.
+           MOVE H-MONTH TO RJ-MONTH.
+           MOVE H-DAY TO RJ-DAY.
+           MOVE H-YEAR TO RJ-YEAR.
+           WRITE REJLINE
+               FROM H-REJTITLE
+                   AFTER ADVANCING PAGE.
+           WRITE REJLINE
+               FROM H-REJHEADING
+                   AFTER ADVANCING 2 LINES.
            PERFORM L3-HEADINGS.
            PERFORM L2-INPUT.
 
        L1-MAINLINE.
-           PERFORM L2-OUTPUT.
+           PERFORM L2-VALIDATE-GPA.
+           IF GPA-IS-VALID
+               PERFORM L2-OUTPUT
+           ELSE
+               PERFORM L2-REJECT
+           END-IF.
            PERFORM L2-INPUT.
 
        L1-CLOSING.
            MOVE STUDCOUNT TO F-STUD-COUNT.
+           MOVE REJCOUNT TO F-REJ-COUNT.
            WRITE PRTLINE
                FROM H-FINALLINE
                    AFTER ADVANCING 3 LINES.
+           IF STUDCOUNT GREATER THAN 0
+               COMPUTE STAT-AVG-GPA ROUNDED =
+                   STAT-GPA-TOTAL / STUDCOUNT
+               COMPUTE STAT-AVG-SAL ROUNDED =
+                   STAT-SAL-TOTAL / STUDCOUNT
+               MOVE STAT-AVG-GPA TO F-AVG-GPA
+               MOVE STAT-AVG-SAL TO F-AVG-SAL
+               MOVE STAT-SAL-HIGH TO F-HIGH-SAL
+               MOVE STAT-SAL-LOW TO F-LOW-SAL
+               WRITE PRTLINE
+                   FROM H-STATSHEADING
+                       AFTER ADVANCING 3 LINES
+               WRITE PRTLINE
+                   FROM H-STATAVGGPA
+                       AFTER ADVANCING 2 LINES
+               WRITE PRTLINE
+                   FROM H-STATAVGSAL
+                       AFTER ADVANCING 1 LINE
+               WRITE PRTLINE
+                   FROM H-STATHIGHSAL
+                       AFTER ADVANCING 1 LINE
+               WRITE PRTLINE
+                   FROM H-STATLOWSAL
+                       AFTER ADVANCING 1 LINE
+           END-IF.
+           PERFORM L5-DEANLIST-SORT.
+           PERFORM L6-DEANLIST-PRINT.
            CLOSE STUDENT-MASTER
-                 PRTOUT.
+                 PRTOUT
+                 REJOUT
+                 PROBOUT.
+           PERFORM L2-RUNLOG-WRITE.
+
+      *APPENDS ONE LINE TO THE SHARED OPERATIONS RUN-LOG
+       L2-RUNLOG-WRITE.
+           MOVE CURMONTH TO RL-MONTH.
+           MOVE CURDAY TO RL-DAY.
+           MOVE CURYEAR TO RL-YEAR.
+           MOVE CURHOUR TO RL-HOUR.
+           MOVE CURMIN TO RL-MIN.
+           MOVE CURSEC TO RL-SEC.
+           COMPUTE RL-RECCOUNT = STUDCOUNT + REJCOUNT.
+           MOVE CPAGECOUNT TO RL-PAGECOUNT.
+           MOVE REJCOUNT TO RL-EXCLCOUNT.
+           OPEN EXTEND RUNLOG.
+           MOVE RUNLOG-LINE TO RUNLOG-REC.
+           WRITE RUNLOG-REC.
+           CLOSE RUNLOG.
+
        L2-OUTPUT.
            MOVE I-ID TO D-ID.
            MOVE I-FNAME TO D-FNAME.
            MOVE I-LNAME TO D-LNAME.
            MOVE I-GPA TO D-GPA.
            MOVE I-EX-STRT-SAL TO D-EXSTARTSAL.
-           WRITE PRTLINE  
+           WRITE PRTLINE
                FROM H-DETAILLINE
                    AFTER ADVANCING 2 LINES
                        AT END-OF-PAGE
                            PERFORM L3-HEADINGS.
            COMPUTE STUDCOUNT = STUDCOUNT + 1.
+           COMPUTE STAT-GPA-TOTAL = STAT-GPA-TOTAL + I-GPA.
+           COMPUTE STAT-SAL-TOTAL = STAT-SAL-TOTAL + I-EX-STRT-SAL.
+           IF I-EX-STRT-SAL GREATER THAN STAT-SAL-HIGH
+               MOVE I-EX-STRT-SAL TO STAT-SAL-HIGH
+           END-IF.
+           IF I-EX-STRT-SAL LESS THAN STAT-SAL-LOW
+               MOVE I-EX-STRT-SAL TO STAT-SAL-LOW
+           END-IF.
+           IF I-GPA NOT LESS THAN DL-CUTOFF
+               IF DL-COUNT LESS THAN DL-MAX
+                   PERFORM L4-DEANLIST-CAPTURE
+               ELSE
+                   COMPUTE DL-OVERFLOW = DL-OVERFLOW + 1
+               END-IF
+           END-IF.
+           IF I-GPA LESS THAN PROBATION-CUTOFF
+               PERFORM L4-PROBATION-EXTRACT
+           END-IF.
        L2-INPUT.
            READ STUDENT-MASTER
                AT END
                    MOVE 'NO' TO MORE-RECS.
 
+      *A DATA-ENTRY TYPO ON I-GPA SHOULD NEVER MAKE IT ONTO THE ROSTER
+       L2-VALIDATE-GPA.
+           SET GPA-IS-VALID TO TRUE.
+           IF I-GPA LESS THAN GPA-LOW-LIMIT
+                   OR I-GPA GREATER THAN GPA-HIGH-LIMIT
+               SET GPA-IS-INVALID TO TRUE
+           END-IF.
+
+       L2-REJECT.
+           MOVE I-ID TO RJ-ID.
+           MOVE I-GPA TO RJ-GPA.
+           MOVE 'GPA OUTSIDE VALID RANGE 0.00-4.00' TO RJ-REASON.
+           WRITE REJLINE
+               FROM H-REJDETAIL
+                   AFTER ADVANCING 1 LINE.
+           COMPUTE REJCOUNT = REJCOUNT + 1.
+
        L3-HEADINGS.
            COMPUTE CPAGECOUNT = CPAGECOUNT + 1.
            MOVE CPAGECOUNT TO H-PAGE.
            WRITE PRTLINE
                FROM H-TITLELINE
                    AFTER ADVANCING PAGE.
-           WRITE PRTLINE 
+           WRITE PRTLINE
                FROM H-HEADING1
                    AFTER ADVANCING 2 LINES.
-           WRITE PRTLINE   
+           WRITE PRTLINE
                FROM H-HEADING2
                    AFTER ADVANCING 1 LINE.
-       END PROGRAM CBLTAM00.
\ No newline at end of file
+
+      *AT-RISK STUDENTS GO STRAIGHT TO THE ADVISING EXTRACT FILE
+       L4-PROBATION-EXTRACT.
+           MOVE I-ID TO PROB-ID.
+           MOVE I-LNAME TO PROB-LNAME.
+           MOVE I-FNAME TO PROB-FNAME.
+           MOVE I-GPA TO PROB-GPA.
+           WRITE PROB-REC.
+
+      *DEAN'S LIST - STASH EACH QUALIFYING STUDENT AS THE MAIN ROSTER
+      *IS BUILT SO THEY CAN BE RANKED ONCE THE FILE HAS BEEN READ
+       L4-DEANLIST-CAPTURE.
+           COMPUTE DL-COUNT = DL-COUNT + 1.
+           MOVE I-ID TO DL-ID(DL-COUNT).
+           MOVE I-LNAME TO DL-LNAME(DL-COUNT).
+           MOVE I-FNAME TO DL-FNAME(DL-COUNT).
+           MOVE I-GPA TO DL-GPA(DL-COUNT).
+
+      *BUBBLE SORT OF THE DEAN'S LIST TABLE, HIGHEST GPA FIRST
+       L5-DEANLIST-SORT.
+           PERFORM L5A-DL-OUTERLOOP
+               VARYING DL-IDX FROM 1 BY 1 UNTIL DL-IDX NOT LESS THAN
+                   DL-COUNT.
+
+       L5A-DL-OUTERLOOP.
+           COMPUTE DL-LIMIT = DL-COUNT - DL-IDX.
+           PERFORM L5B-DL-INNERLOOP
+               VARYING DL-IDX2 FROM 1 BY 1 UNTIL DL-IDX2 > DL-LIMIT.
+
+       L5B-DL-INNERLOOP.
+           IF DL-GPA(DL-IDX2) LESS THAN DL-GPA(DL-IDX2 + 1)
+               MOVE DL-ENTRY(DL-IDX2) TO DL-HOLD
+               MOVE DL-ENTRY(DL-IDX2 + 1) TO DL-ENTRY(DL-IDX2)
+               MOVE DL-HOLD TO DL-ENTRY(DL-IDX2 + 1)
+           END-IF.
+
+      *PRINT THE RANKED DEAN'S LIST AS A SEPARATE PAGE ON PRTOUT
+       L6-DEANLIST-PRINT.
+           COMPUTE CPAGECOUNT = CPAGECOUNT + 1.
+           IF DL-COUNT = 0
+               WRITE PRTLINE
+                   FROM H-DEANNONE
+                       AFTER ADVANCING PAGE
+           ELSE
+               WRITE PRTLINE
+                   FROM H-DEANHEADING1
+                       AFTER ADVANCING PAGE
+               WRITE PRTLINE
+                   FROM H-DEANHEADING2
+                       AFTER ADVANCING 2 LINES
+               PERFORM L6A-DEANLIST-DETAIL
+                   VARYING DL-IDX FROM 1 BY 1 UNTIL DL-IDX >
+                       DL-COUNT
+           END-IF.
+           IF DL-OVERFLOW GREATER THAN 0
+               MOVE DL-OVERFLOW TO F-DL-OVERFLOW
+               WRITE PRTLINE
+                   FROM H-DEANOVERFLOW
+                       AFTER ADVANCING 2 LINES
+           END-IF.
+
+       L6A-DEANLIST-DETAIL.
+           COMPUTE DL-RANK = DL-IDX.
+           MOVE DL-RANK TO DL-D-RANK.
+           MOVE DL-ID(DL-IDX) TO DL-D-ID.
+           MOVE DL-LNAME(DL-IDX) TO DL-D-LNAME.
+           MOVE DL-FNAME(DL-IDX) TO DL-D-FNAME.
+           MOVE DL-GPA(DL-IDX) TO DL-D-GPA.
+           WRITE PRTLINE
+               FROM H-DEANDETAIL
+                   AFTER ADVANCING 1 LINE.
+       END PROGRAM CBLTAM00.
