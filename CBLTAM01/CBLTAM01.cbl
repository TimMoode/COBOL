@@ -4,6 +4,7 @@
        DATE-WRITTEN. 6/9/2019
       * THIS PROGRAM PRINTS OUT RECORDS ABOUT SALES FROM A PIZZA SHOP
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT PIZZA-MASTER
@@ -12,7 +13,12 @@
            SELECT PRTOUT
                ASSIGN TO 'C:\COBOLWI19\PAPERPIZZA.PRT'
                    ORGANIZATION IS RECORD SEQUENTIAL.
-       CONFIGURATION SECTION.
+           SELECT EXTOUT
+               ASSIGN TO 'C:\COBOLWI19\PIZZAEXT.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUNLOG
+               ASSIGN TO 'C:\COBOLWI19\CBLRUNLOG.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -38,6 +44,17 @@
            DATA RECORD IS PRTLINE
            LINAGE IS 40 WITH FOOTING AT 36.
        01 PRTLINE PIC X(132).
+      * PLAIN DELIMITED EXTRACT SO SALES CAN BE LOADED INTO A
+      * SPREADSHEET WITHOUT RETYPING NUMBERS OFF THE PRINTED REPORT
+       FD EXTOUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS EXT-REC
+           RECORD CONTAINS 80 CHARACTERS.
+       01 EXT-REC PIC X(80).
+       FD RUNLOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RUNLOG-REC.
+       01 RUNLOG-REC PIC X(80).
 
        WORKING-STORAGE SECTION.
       * SETTING UP VARIABLES
@@ -53,11 +70,63 @@
          05 TOTALSALESMATH PIC 9(10)V99 VALUE 0.
          05 GTSALESINDEAMT PIC S9(7).
          05 GTINDEPERC PIC S9(5).
+      * PER-ITEM SUBTOTAL BREAK CONTROLS (BREAKS ON PIZZA-ID)
+         05 HOLDTHEPIZZA PIC X(4) VALUE SPACES.
+         05 ITEMCOUNT PIC 999 VALUE 0.
+         05 ITEMTOTSALES PIC 9(10)V99 VALUE 0.
+         05 ITEMTOTINDE PIC S9(7) VALUE 0.
+         05 ITEMAVRINDE PIC S9(7) VALUE 0.
+      * GUARDS AGAINST DIVIDING BY A ZERO PRIOR QUANTITY
+         05 ZERO-PREV-SW PIC X VALUE 'N'.
+           88 ZERO-PREV-QTY VALUE 'Y'.
+         05 EXCPCOUNT PIC 999 VALUE 0.
+       01 EXT-LINE-FIELDS.
+         05 EXT-QUANTITY-D PIC ZZZZ9.
+         05 EXT-PRICE-D PIC ZZ.99.
+         05 EXT-TOTSALES-D PIC ZZZZZZZZZZ.99.
+         05 EXT-SALEINDE-D PIC -ZZZZZZ.
+      * SHRINKAGE GUARD - FLAGS AN ABNORMAL DROP IN QUANTITY
+       01 SHRINK-CONTROLS.
+         05 SHRINK-PCT PIC 9V99 VALUE .50.
+         05 SHRINK-LIMIT PIC 9(7)V99 VALUE 0.
+         05 SHRINK-SW PIC X VALUE 'N'.
+           88 SHRINKAGE-FLAGGED VALUE 'Y'.
        01 CURDATETIME.
          05 THE-DATE.
            10 CURYEAR PIC X(4).
            10 CURMONTH PIC XX.
            10 CURDAY PIC XX.
+         05 THE-TIME.
+           10 CURHOUR PIC XX.
+           10 CURMIN PIC XX.
+           10 CURSEC PIC XX.
+      * SHARED OPERATIONS RUN-LOG ENTRY
+       01 RUNLOG-LINE.
+         05 RL-PROGRAM              PIC X(8)   VALUE 'CBLTAM01'.
+         05 FILLER                  PIC X(2)   VALUE SPACES.
+         05 RL-DATE.
+           10 RL-MONTH              PIC XX.
+           10 FILLER                PIC X      VALUE '/'.
+           10 RL-DAY                PIC XX.
+           10 FILLER                PIC X      VALUE '/'.
+           10 RL-YEAR                PIC X(4).
+         05 FILLER                  PIC X(2)   VALUE SPACES.
+         05 RL-TIME.
+           10 RL-HOUR               PIC XX.
+           10 FILLER                PIC X      VALUE ':'.
+           10 RL-MIN                PIC XX.
+           10 FILLER                PIC X      VALUE ':'.
+           10 RL-SEC                PIC XX.
+         05 FILLER                  PIC X(2)   VALUE SPACES.
+         05 FILLER                  PIC X(8)   VALUE 'RECORDS:'.
+         05 RL-RECCOUNT             PIC ZZZZ9.
+         05 FILLER                  PIC X(2)   VALUE SPACES.
+         05 FILLER                  PIC X(6)   VALUE 'PAGES:'.
+         05 RL-PAGECOUNT            PIC ZZ9.
+         05 FILLER                  PIC X(2)   VALUE SPACES.
+         05 FILLER                  PIC X(9)   VALUE 'EXCLUDED:'.
+         05 RL-EXCLCOUNT            PIC ZZZZ9.
+         05 FILLER                  PIC X(8)   VALUE SPACES.
        01 H-TITLELINE.
          05 FILLER PIC X(6) VALUE 'DATE: '.
          05 H-MONTH PIC 99.
@@ -121,7 +190,9 @@
          05 CURRENTQUANTITY PIC ZZ,ZZ9.
          05 FILLER PIC X(12) VALUE SPACES.
          05 SALEINDE PIC ZZ,ZZ9-.
-         05 FILLER PIC X(14) VALUE SPACES.
+         05 FILLER PIC X VALUE SPACES.
+         05 SHRINK-FLAG PIC XX.
+         05 FILLER PIC X(11) VALUE SPACES.
          05 INDEPERCENTAGE PIC +++9.
          05 FILLER PIC X VALUE '%'.
          05 FILLER PIC X(10) VALUE SPACES.
@@ -146,6 +217,41 @@
          05 FILLER PIC X(7) VALUE SPACES.
          05 AVRINDEPERCENT PIC +++9.
          05 FILLER PIC XX VALUE ' %'.
+       01 H-GRANDTOTAL4.
+         05 FILLER PIC X(25) VALUE SPACES.
+         05 FILLER PIC X(37) VALUE
+                   'ZERO PRIOR QUANTITY EXCEPTION COUNT:'.
+         05 FILLER PIC X(3) VALUE SPACES.
+         05 GTEXCPCOUNT PIC ZZ9.
+      * PER-ITEM SUBTOTAL LINES
+       01 H-ITEMSUBTOTAL.
+         05 FILLER PIC X(10) VALUE SPACES.
+         05 FILLER PIC X(14) VALUE 'SUBTOTALS FOR '.
+         05 ITEMDOCK PIC X(4).
+         05 FILLER PIC X(10) VALUE SPACES.
+         05 FILLER PIC X(14) VALUE 'NUMBER SOLD:  '.
+         05 O-ITEMCOUNT PIC ZZ9.
+         05 FILLER PIC X(10) VALUE SPACES.
+         05 FILLER PIC X(12) VALUE 'TOTAL SALES:'.
+         05 O-ITEMSALES PIC $$$,$$$,$$$.99.
+       01 H-ITEMSUBTOTAL2.
+         05 FILLER PIC X(24) VALUE SPACES.
+         05 FILLER PIC X(31)
+                   VALUE 'AVERAGE INCREASE/DECREASE AMT:'.
+         05 O-ITEMAVRINDE PIC ZZ,ZZ9-.
+      * ZERO PRIOR QUANTITY EXCEPTION LINE
+       01 H-EXCEPTION.
+         05 FILLER PIC X(4) VALUE SPACES.
+         05 FILLER PIC X(35)
+                   VALUE '**EXCEPTION - ZERO PRIOR QUANTITY**'.
+         05 FILLER PIC X(6) VALUE ' ITEM:'.
+         05 EXC-ITEM PIC X(5).
+         05 FILLER PIC X(7) VALUE ' DATE: '.
+         05 EXC-MONTH PIC 99.
+         05 FILLER PIC X VALUE '/'.
+         05 EXC-DAY PIC 99.
+         05 FILLER PIC X VALUE '/'.
+         05 EXC-YEAR PIC 9999.
        PROCEDURE DIVISION.
        L0-MAIN.
            PERFORM L1-INIT.
@@ -161,18 +267,40 @@
            MOVE CURYEAR TO H-YEAR.
            OPEN INPUT PIZZA-MASTER.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT EXTOUT.
            PERFORM L3-HEADINGS.
            PERFORM L2-INPUT.
+           MOVE PIZZA-ID TO HOLDTHEPIZZA.
        L1-MAINLINE.
+           IF PIZZA-ID NOT EQUAL HOLDTHEPIZZA
+               PERFORM L7-ITEMBREAK
+           END-IF.
            PERFORM L2-CALCS.
            PERFORM L2-OUTPUT.
            PERFORM L2-INPUT.
        L2-CALCS.
       * THE CALCULATIONS ARE DONE HERE
+           MOVE 'N' TO ZERO-PREV-SW.
+           IF PIZZA-PREVQUANTITY = 0
+               MOVE 'Y' TO ZERO-PREV-SW
+           END-IF.
            COMPUTE SALEINDEMATH = PIZZA-CURQUANTITY -
              PIZZA-PREVQUANTITY.
-           COMPUTE INDEPERCENTAGE ROUNDED = SALEINDEMATH /
-             PIZZA-PREVQUANTITY * 100.
+           IF ZERO-PREV-QTY
+               MOVE ZERO TO INDEPERCENTAGE
+               COMPUTE EXCPCOUNT = EXCPCOUNT + 1
+           ELSE
+               COMPUTE INDEPERCENTAGE ROUNDED = SALEINDEMATH /
+                 PIZZA-PREVQUANTITY * 100
+           END-IF.
+           MOVE 'N' TO SHRINK-SW.
+           IF NOT ZERO-PREV-QTY
+               COMPUTE SHRINK-LIMIT = PIZZA-PREVQUANTITY *
+                 (1 - SHRINK-PCT)
+               IF PIZZA-CURQUANTITY LESS THAN SHRINK-LIMIT
+                   MOVE 'Y' TO SHRINK-SW
+               END-IF
+           END-IF.
            MOVE PIZZA-PRICE TO SALEPRICEMATH.
            COMPUTE TOTALSALESMATH = PIZZA-CURQUANTITY * SALEPRICEMATH.
            MOVE SALEPRICEMATH TO PIZZA-PRICE.
@@ -182,6 +310,9 @@
              PIZZA-PREVQUANTITY.
            COMPUTE GTTOTSALES = GTTOTSALES + TOTALSALESMATH.
            COMPUTE GTSALESINDEAMT = GTAVRINDE.
+           COMPUTE ITEMCOUNT = ITEMCOUNT + 1.
+           COMPUTE ITEMTOTSALES = ITEMTOTSALES + TOTALSALESMATH.
+           COMPUTE ITEMTOTINDE = ITEMTOTINDE + SALEINDEMATH.
        L2-OUTPUT.
       * PRINTS THE DETAIL LINES
            MOVE PIZZA-ID-1 TO PIZZATIME1.
@@ -195,16 +326,65 @@
            MOVE PIZZA-PRICE TO SALEPRICE.
            MOVE SALEINDEMATH TO SALEINDE.
            MOVE TOTALSALESMATH TO TOTALSALES.
+           MOVE SPACES TO SHRINK-FLAG.
+           IF SHRINKAGE-FLAGGED
+               MOVE '**' TO SHRINK-FLAG
+           END-IF.
            WRITE PRTLINE
              FROM H-DETAIL
              AFTER ADVANCING 2 LINES
                AT END-OF-PAGE
                    PERFORM L3-HEADINGS.
+           IF ZERO-PREV-QTY
+               PERFORM L2-EXCEPTION-LINE
+           END-IF.
+           PERFORM L2-EXTRACT-OUTPUT.
+
+      * BUILDS A COMMA-DELIMITED LINE FOR SPREADSHEET LOADING
+       L2-EXTRACT-OUTPUT.
+           MOVE PIZZA-CURQUANTITY TO EXT-QUANTITY-D.
+           MOVE PIZZA-PRICE TO EXT-PRICE-D.
+           MOVE TOTALSALESMATH TO EXT-TOTSALES-D.
+           MOVE SALEINDEMATH TO EXT-SALEINDE-D.
+           MOVE SPACES TO EXT-REC.
+           STRING PIZZA-ID DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               PIZZA-MONTH DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               PIZZA-DAY DELIMITED BY SIZE
+               '/' DELIMITED BY SIZE
+               PIZZA-YEAR DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               EXT-PRICE-D DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               EXT-QUANTITY-D DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               EXT-TOTSALES-D DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               EXT-SALEINDE-D DELIMITED BY SIZE
+                   INTO EXT-REC.
+           WRITE EXT-REC.
+
+      * FLAGS A RECORD THAT HAD NO PRIOR QUANTITY TO DIVIDE INTO
+       L2-EXCEPTION-LINE.
+           MOVE PIZZA-ID TO EXC-ITEM.
+           MOVE PIZZA-MONTH TO EXC-MONTH.
+           MOVE PIZZA-DAY TO EXC-DAY.
+           MOVE PIZZA-YEAR TO EXC-YEAR.
+           WRITE PRTLINE
+             FROM H-EXCEPTION
+             AFTER ADVANCING 1 LINE.
+
        L1-CLOSING.
+           PERFORM L7-ITEMBREAK.
       * AFTER THINKING SOMETHING WAS WRONG WITH MY CALCULATIONS
       * I REALIZED THAT THIS COMPANY HAS BIG UPS AND DOWNS
-           COMPUTE GTINDEPERC ROUNDED = GTSALESINDEAMT /
-             TOTPREVQUANTITY * 100.
+           IF TOTPREVQUANTITY GREATER THAN 0
+               COMPUTE GTINDEPERC ROUNDED = GTSALESINDEAMT /
+                 TOTPREVQUANTITY * 100
+           ELSE
+               MOVE ZERO TO GTINDEPERC
+           END-IF.
            MOVE GTINDEPERC TO AVRINDEPERCENT.
            MOVE GTSALESINDEAMT TO SALEINDEGRANDTOTAL.
            COMPUTE GTAVRINDE = GTAVRINDE / SALESCOUNT.
@@ -219,8 +399,31 @@
            WRITE PRTLINE
              FROM H-GRANDTOTAL3
              AFTER ADVANCING 1 LINE.
+           MOVE EXCPCOUNT TO GTEXCPCOUNT.
+           WRITE PRTLINE
+             FROM H-GRANDTOTAL4
+             AFTER ADVANCING 1 LINE.
            CLOSE PIZZA-MASTER
-             PRTOUT.
+             PRTOUT
+             EXTOUT.
+           PERFORM L2-RUNLOG-WRITE.
+
+      * APPENDS ONE LINE TO THE SHARED OPERATIONS RUN-LOG
+       L2-RUNLOG-WRITE.
+           MOVE CURMONTH TO RL-MONTH.
+           MOVE CURDAY TO RL-DAY.
+           MOVE CURYEAR TO RL-YEAR.
+           MOVE CURHOUR TO RL-HOUR.
+           MOVE CURMIN TO RL-MIN.
+           MOVE CURSEC TO RL-SEC.
+           MOVE SALESCOUNT TO RL-RECCOUNT.
+           MOVE CPAGECOUNT TO RL-PAGECOUNT.
+           MOVE ZERO TO RL-EXCLCOUNT.
+           OPEN EXTEND RUNLOG.
+           MOVE RUNLOG-LINE TO RUNLOG-REC.
+           WRITE RUNLOG-REC.
+           CLOSE RUNLOG.
+
        L2-INPUT.
       * READINGS A FILE AND HAVING IT KICK ME OUT OF A LOOP WHEN DONE
            READ PIZZA-MASTER
@@ -240,4 +443,23 @@
              FROM H-HEADINGS2
              AFTER ADVANCING 1 LINE.
 
-       END PROGRAM CBLTAM01.
\ No newline at end of file
+      * PRINTS THE SUBTOTAL FOR THE ITEM JUST FINISHED AND RESETS THE
+      * ACCUMULATORS FOR THE NEXT ITEM ON THE FILE
+       L7-ITEMBREAK.
+           IF ITEMCOUNT GREATER THAN 0
+               MOVE HOLDTHEPIZZA TO ITEMDOCK
+               MOVE ITEMCOUNT TO O-ITEMCOUNT
+               MOVE ITEMTOTSALES TO O-ITEMSALES
+               WRITE PRTLINE
+                 FROM H-ITEMSUBTOTAL
+                 AFTER ADVANCING 2 LINES
+               COMPUTE ITEMAVRINDE = ITEMTOTINDE / ITEMCOUNT
+               MOVE ITEMAVRINDE TO O-ITEMAVRINDE
+               WRITE PRTLINE
+                 FROM H-ITEMSUBTOTAL2
+                 AFTER ADVANCING 1 LINE
+           END-IF.
+           MOVE PIZZA-ID TO HOLDTHEPIZZA.
+           MOVE 0 TO ITEMCOUNT ITEMTOTSALES ITEMTOTINDE ITEMAVRINDE.
+
+       END PROGRAM CBLTAM01.
