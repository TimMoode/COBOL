@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLTAM03.
+       AUTHOR. TIMOTHY ALEC MOODE.
+       DATE-WRITTEN. 1/6/2020.
+      * THIS PROGRAM DOES THE MONTH-END ROLLOVER OF THE PIZZA QUANTITY
+      * FILE. IT READS THE OLD MASTER AND WRITES A NEW MASTER WITH
+      * THIS MONTH'S CURRENT QUANTITY PUSHED DOWN INTO PRIOR QUANTITY
+      * AND CURRENT QUANTITY RESET TO ZERO, SO THE FILE IS READY FOR
+      * NEXT MONTH'S COUNTS WITHOUT HAND-EDITING.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PIZZA-MASTER
+               ASSIGN TO 'C:\COBOLWI19\CBLPIZZA.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PIZZA-NEW-MASTER
+               ASSIGN TO 'C:\COBOLWI19\CBLPIZZA.NEW'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PIZZA-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PM-REC
+           RECORD CONTAINS 26 CHARACTERS.
+       01 PM-REC.
+         05 PIZZA-ID.
+           10 PIZZA-ID-1 PIC X.
+           10 PIZZA-ID-2 PIC X.
+           10 PIZZA-ID-3 PIC XX.
+         05 PIZZA-DATE.
+           10 PIZZA-YEAR PIC X(4).
+           10 PIZZA-MONTH PIC XX.
+           10 PIZZA-DAY PIC XX.
+         05 PIZZA-PRICE PIC 99V99.
+         05 PIZZA-CURQUANTITY PIC 9(5).
+         05 PIZZA-PREVQUANTITY PIC 9(5).
+       FD PIZZA-NEW-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PM-NEW-REC
+           RECORD CONTAINS 26 CHARACTERS.
+       01 PM-NEW-REC PIC X(26).
+
+       WORKING-STORAGE SECTION.
+       01 MISC.
+         05 EOF PIC X VALUE 'N'.
+         05 ROLLCOUNT PIC 9(5) VALUE 0.
+      * OS COMMAND THAT PROMOTES THE NEW MASTER OVER THE OLD ONE
+       01 PROMOTE-CMD PIC X(70) VALUE
+         'COPY /Y C:\COBOLWI19\CBLPIZZA.NEW C:\COBOLWI19\CBLPIZZA.DAT'.
+       01 PM-OUT-REC.
+         05 O-PIZZA-ID PIC X(4).
+         05 O-PIZZA-DATE PIC X(8).
+         05 O-PIZZA-PRICE PIC 99V99.
+         05 O-PIZZA-CURQUANTITY PIC 9(5).
+         05 O-PIZZA-PREVQUANTITY PIC 9(5).
+       PROCEDURE DIVISION.
+       L0-MAIN.
+           PERFORM L1-INIT.
+           PERFORM L1-MAINLINE
+             UNTIL EOF = 'Y'.
+           PERFORM L1-CLOSING.
+           STOP RUN.
+
+       L1-INIT.
+           OPEN INPUT PIZZA-MASTER.
+           OPEN OUTPUT PIZZA-NEW-MASTER.
+           PERFORM L2-INPUT.
+
+       L1-MAINLINE.
+           PERFORM L2-ROLLOVER.
+           PERFORM L2-OUTPUT.
+           PERFORM L2-INPUT.
+
+       L1-CLOSING.
+           CLOSE PIZZA-MASTER
+             PIZZA-NEW-MASTER.
+      * PROMOTES THE NEW MASTER OVER THE OLD ONE SO CBLTAM01 PICKS UP
+      * THE ROLLED-OVER FILE WITHOUT ANY MANUAL RENAMING
+           CALL 'SYSTEM' USING PROMOTE-CMD.
+           DISPLAY 'CBLTAM03 - PIZZA QUANTITY ROLLOVER COMPLETE'.
+           DISPLAY 'RECORDS ROLLED OVER: ' ROLLCOUNT.
+
+      * PUSHES THIS MONTH'S CURRENT QUANTITY INTO PRIOR QUANTITY AND
+      * RESETS CURRENT QUANTITY TO ZERO FOR THE NEXT COUNTING PERIOD
+       L2-ROLLOVER.
+           MOVE PIZZA-ID TO O-PIZZA-ID.
+           MOVE PIZZA-DATE TO O-PIZZA-DATE.
+           MOVE PIZZA-PRICE TO O-PIZZA-PRICE.
+           MOVE PIZZA-CURQUANTITY TO O-PIZZA-PREVQUANTITY.
+           MOVE ZERO TO O-PIZZA-CURQUANTITY.
+           COMPUTE ROLLCOUNT = ROLLCOUNT + 1.
+
+       L2-OUTPUT.
+           WRITE PM-NEW-REC FROM PM-OUT-REC.
+
+       L2-INPUT.
+           READ PIZZA-MASTER
+               AT END
+                   MOVE 'Y' TO EOF.
+
+       END PROGRAM CBLTAM03.
