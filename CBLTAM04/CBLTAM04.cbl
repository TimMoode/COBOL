@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLTAM04.
+       AUTHOR. TIMOTHY ALEC MOODE.
+       DATE-WRITTEN. 1/13/2020.
+      * NIGHTLY BATCH DRIVER FOR THE STUDENT, PIZZA, AND BOAT REPORTS.
+      * RUNS CBLTAM00, CBLTAM01, AND CBLTAM02 IN ORDER AS SEPARATE OS
+      * STEPS AND CHECKPOINTS PROGRESS TO CBLCHKPT.DAT SO THAT A RERUN
+      * AFTER A FAILED STEP PICKS UP WITH THE STEP THAT FAILED INSTEAD
+      * OF REPEATING WORK THAT ALREADY COMPLETED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHKPTFILE
+               ASSIGN TO 'C:\COBOLWI19\CBLCHKPT.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHKPTFILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CHKPT-REC.
+       01 CHKPT-REC                PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 MISC.
+         05 CHKPT-STATUS           PIC XX          VALUE SPACES.
+         05 LASTSTEP               PIC 9           VALUE 0.
+         05 RUN-ABORT-SW           PIC X           VALUE 'N'.
+           88 RUN-ABORTED          VALUE 'Y'.
+       PROCEDURE DIVISION.
+       L0-MAIN.
+           PERFORM L1-INIT.
+           PERFORM L1-MAINLINE.
+           PERFORM L1-CLOSING.
+           STOP RUN.
+
+       L1-INIT.
+           PERFORM L2-READ-CHECKPOINT.
+           IF LASTSTEP > 0
+               DISPLAY 'CBLTAM04 - RESUMING AFTER STEP: ' LASTSTEP
+           ELSE
+               DISPLAY 'CBLTAM04 - STARTING NIGHTLY RUN'
+           END-IF.
+
+       L1-MAINLINE.
+           IF LASTSTEP < 1
+               PERFORM L2-STEP1
+           END-IF.
+           IF LASTSTEP < 2 AND NOT RUN-ABORTED
+               PERFORM L2-STEP2
+           END-IF.
+           IF LASTSTEP < 3 AND NOT RUN-ABORTED
+               PERFORM L2-STEP3
+           END-IF.
+
+       L1-CLOSING.
+           IF RUN-ABORTED
+               DISPLAY 'CBLTAM04 - RUN ABORTED, LAST GOOD STEP: '
+                   LASTSTEP
+               DISPLAY 'CBLTAM04 - RERUN TO RESUME AT THE FAILED STEP'
+           ELSE
+               DISPLAY 'CBLTAM04 - NIGHTLY RUN COMPLETE'
+               PERFORM L2-RESET-CHECKPOINT
+           END-IF.
+
+      * STEP 1 - STUDENT ROSTER, DEAN'S LIST, AND PROBATION REPORTS
+       L2-STEP1.
+           DISPLAY 'CBLTAM04 - STEP 1: CBLTAM00 STUDENT REPORT'.
+           CALL 'SYSTEM' USING 'C:\COBOLWI19\CBLTAM00.EXE'.
+           IF RETURN-CODE = 0
+               MOVE 1 TO LASTSTEP
+               PERFORM L2-WRITE-CHECKPOINT
+           ELSE
+               SET RUN-ABORTED TO TRUE
+               DISPLAY 'CBLTAM04 - STEP 1 FAILED, RETURN CODE: '
+                   RETURN-CODE
+           END-IF.
+
+      * STEP 2 - PIZZA SALES REPORT
+       L2-STEP2.
+           DISPLAY 'CBLTAM04 - STEP 2: CBLTAM01 PIZZA SALES REPORT'.
+           CALL 'SYSTEM' USING 'C:\COBOLWI19\CBLTAM01.EXE'.
+           IF RETURN-CODE = 0
+               MOVE 2 TO LASTSTEP
+               PERFORM L2-WRITE-CHECKPOINT
+           ELSE
+               SET RUN-ABORTED TO TRUE
+               DISPLAY 'CBLTAM04 - STEP 2 FAILED, RETURN CODE: '
+                   RETURN-CODE
+           END-IF.
+
+      * STEP 3 - BOAT SALES REPORT
+       L2-STEP3.
+           DISPLAY 'CBLTAM04 - STEP 3: CBLTAM02 BOAT SALES REPORT'.
+           CALL 'SYSTEM' USING 'C:\COBOLWI19\CBLTAM02.EXE'.
+           IF RETURN-CODE = 0
+               MOVE 3 TO LASTSTEP
+               PERFORM L2-WRITE-CHECKPOINT
+           ELSE
+               SET RUN-ABORTED TO TRUE
+               DISPLAY 'CBLTAM04 - STEP 3 FAILED, RETURN CODE: '
+                   RETURN-CODE
+           END-IF.
+
+       L2-READ-CHECKPOINT.
+           MOVE 0 TO LASTSTEP.
+           OPEN INPUT CHKPTFILE.
+           IF CHKPT-STATUS = '00'
+               READ CHKPTFILE
+                   AT END
+                       MOVE 0 TO LASTSTEP
+                   NOT AT END
+                       MOVE CHKPT-REC TO LASTSTEP
+               END-READ
+               CLOSE CHKPTFILE
+           END-IF.
+
+       L2-WRITE-CHECKPOINT.
+           MOVE LASTSTEP TO CHKPT-REC.
+           OPEN OUTPUT CHKPTFILE.
+           WRITE CHKPT-REC.
+           CLOSE CHKPTFILE.
+
+       L2-RESET-CHECKPOINT.
+           MOVE 0 TO LASTSTEP.
+           PERFORM L2-WRITE-CHECKPOINT.
+       END PROGRAM CBLTAM04.
