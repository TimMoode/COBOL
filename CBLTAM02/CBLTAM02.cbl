@@ -5,6 +5,7 @@
       * THIS PROGRAM WHEN RAN, WILL CREATE A RECORD OF SALES FOR A
       * COMPANY WHO SELLS BOATS
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT BOAT-MASTER
@@ -13,14 +14,19 @@
            SELECT PRTOUT
                ASSIGN TO 'C:\COBOLWI19\PAPER_BOATS.PRT'
                    ORGANIZATION IS RECORD SEQUENTIAL.
-       CONFIGURATION SECTION.
+           SELECT ERROUT
+               ASSIGN TO 'C:\COBOLWI19\BOAT_ERRORS.PRT'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT RUNLOG
+               ASSIGN TO 'C:\COBOLWI19\CBLRUNLOG.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD BOAT-MASTER
            LABEL RECORD IS STANDARD
            DATA RECORD IS BM-REC
-           RECORD CONTAINS 42 CHARACTERS.
+           RECORD CONTAINS 63 CHARACTERS.
        01 BM-REC.
          05 I-LAST-NAME            PIC X(15).
          05 I-STATE                PIC XX.
@@ -32,12 +38,24 @@
          05 I-BOAT-TYPE            PIC X.
          05 I-ACCESSORY-PACKAGE    PIC X.
          05 I-PREP-DELIVER-COST    PIC 9(5)V99.
+         05 I-TAX-RATE             PIC 9V999.
+         05 I-FINANCE-CHARGE       PIC 9(5)V99.
+         05 I-LOCATION             PIC X(10).
        FD PRTOUT
            LABEL RECORD IS STANDARD
            RECORD CONTAINS 132 CHARACTERS
            DATA RECORD IS PRTLINE
            LINAGE IS 40 WITH FOOTING AT 36.
        01 PRTLINE                  PIC X(132).
+       FD ERROUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS ERRLINE.
+       01 ERRLINE                  PIC X(132).
+       FD RUNLOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RUNLOG-REC.
+       01 RUNLOG-REC               PIC X(80).
        WORKING-STORAGE SECTION.
        01 MISC.
          05 EOF                    PIC X           VALUE 'N'.
@@ -48,11 +66,70 @@
          05 CTOTALCOST             PIC 9(7)V99.
          05 CGTSOLD                PIC 9(9)        VALUE 0.
          05 CGTTOTALCOST           PIC 9(12)V99    VALUE 0.
+      * DEALERSHIP LOCATION SUB-BREAK WITHIN BOAT TYPE
+         05 HOLDTHELOCATION        PIC X(10).
+         05 LOCSOLD                PIC 9(9)        VALUE 0.
+         05 LOCTOTALCOST           PIC 9(9)V99     VALUE 0.
+      * SALES TAX AND FINANCING CHARGE ON THE DETAIL LINE
+         05 CTAXAMOUNT             PIC 9(7)V99     VALUE 0.
+         05 CAMOUNTDUE             PIC 9(8)V99     VALUE 0.
+         05 ALLAMOUNTDUE           PIC 9(9)V99     VALUE 0.
+         05 CGTAMOUNTDUE           PIC 9(12)V99    VALUE 0.
+      * ACCESSORY-PACKAGE REVENUE BREAKDOWN CONTROLS
+         05 ACC-IDX                PIC 9           VALUE 0.
+      * SORT-ORDER GUARD ON THE BOAT-TYPE CONTROL BREAK
+         05 SEEN-IDX               PIC 9           VALUE 0.
+         05 SORT-ERROR-SW          PIC X           VALUE 'N'.
+           88 SORT-ERROR-FOUND     VALUE 'Y'.
+         05 SORTERRCOUNT           PIC 9(5)        VALUE 0.
+       01 SEEN-CODES-TABLE.
+         05 SEEN-CODES              PIC X(6)       VALUE 'BPSJCR'.
+       01 SEEN-CODES-REDEF REDEFINES SEEN-CODES-TABLE.
+         05 SEEN-CODE OCCURS 6 TIMES PIC X.
+       01 SEEN-FLAGS.
+         05 SEEN-FLAG OCCURS 6 TIMES PIC X VALUE 'N'.
+           88 TYPE-ALREADY-SEEN    VALUE 'Y'.
+      * SHARED OPERATIONS RUN-LOG ENTRY
+       01 RUNLOG-LINE.
+         05 RL-PROGRAM              PIC X(8)   VALUE 'CBLTAM02'.
+         05 FILLER                  PIC X(2)   VALUE SPACES.
+         05 RL-DATE.
+           10 RL-MONTH              PIC XX.
+           10 FILLER                PIC X      VALUE '/'.
+           10 RL-DAY                PIC XX.
+           10 FILLER                PIC X      VALUE '/'.
+           10 RL-YEAR                PIC X(4).
+         05 FILLER                  PIC X(2)   VALUE SPACES.
+         05 RL-TIME.
+           10 RL-HOUR               PIC XX.
+           10 FILLER                PIC X      VALUE ':'.
+           10 RL-MIN                PIC XX.
+           10 FILLER                PIC X      VALUE ':'.
+           10 RL-SEC                PIC XX.
+         05 FILLER                  PIC X(2)   VALUE SPACES.
+         05 FILLER                  PIC X(8)   VALUE 'RECORDS:'.
+         05 RL-RECCOUNT             PIC ZZZZZZZZ9.
+         05 FILLER                  PIC X(2)   VALUE SPACES.
+         05 FILLER                  PIC X(6)   VALUE 'PAGES:'.
+         05 RL-PAGECOUNT            PIC ZZ9.
+         05 FILLER                  PIC X(2)   VALUE SPACES.
+         05 FILLER                  PIC X(9)   VALUE 'EXCLUDED:'.
+         05 RL-EXCLCOUNT            PIC ZZZZ9.
+         05 FILLER                  PIC X(4)   VALUE SPACES.
+       01 ACC-TOTALS.
+         05 ACC-ENTRY OCCURS 4 TIMES.
+           10 ACC-LITERAL          PIC X(15).
+           10 ACC-UNITS            PIC 9(6).
+           10 ACC-REVENUE          PIC 9(10)V99.
        01 CURDATETIME.
          05 THE-DATE.
            10 CURYEAR              PIC X(4).
            10 CURMONTH             PIC XX.
            10 CURDAY               PIC XX.
+         05 THE-TIME.
+           10 CURHOUR              PIC XX.
+           10 CURMIN               PIC XX.
+           10 CURSEC               PIC XX.
        01 BLANKLINE.
          05 FILLER                 PIC X(132)      VALUE SPACES.
        01 H-TITLE-LINE.
@@ -70,7 +147,9 @@
          05 H-PAGENUM              PIC Z9.
        01 H-HEADING1.
          05 FILLER                 PIC X(8)        VALUE 'CUSTOMER'.
-         05 FILLER                 PIC X(36)       VALUE SPACES.
+         05 FILLER                 PIC X(20)       VALUE SPACES.
+         05 FILLER                 PIC X(8)        VALUE 'LOCATION'.
+         05 FILLER                 PIC X(8)        VALUE SPACES.
          05 FILLER                 PIC XXXX        VALUE 'BOAT'.
          05 FILLER                 PIC X(9)        VALUE SPACES.
          05 FILLER                 PIC X(8)        VALUE 'PURCHASE'.
@@ -78,8 +157,10 @@
          05 FILLER                 PIC X(9)        VALUE 'ACCESSORY'.
          05 FILLER                 PIC X(21)       VALUE SPACES.
          05 FILLER                 PIC XXXX        VALUE 'PREP'.
-         05 FILLER                 PIC X(17)       VALUE SPACES.
+         05 FILLER                 PIC X(9)        VALUE SPACES.
          05 FILLER                 PIC X(5)        VALUE 'TOTAL'.
+         05 FILLER                 PIC X(2)        VALUE SPACES.
+         05 FILLER                 PIC X(6)        VALUE 'AMOUNT'.
        01 H-HEADING2.
          05 FILLER                 PIC X(9)        VALUE 'LAST NAME'.
          05 FILLER                 PIC X(14)       VALUE SPACES.
@@ -92,8 +173,10 @@
          05 FILLER                 PIC X(7)        VALUE 'PACKAGE'.
          05 FILLER                 PIC X(23)       VALUE SPACES.
          05 FILLER                 PIC XXXX        VALUE 'COST'.
-         05 FILLER                 PIC X(18)       VALUE SPACES.
+         05 FILLER                 PIC X(9)        VALUE SPACES.
          05 FILLER                 PIC XXXX        VALUE 'COST'.
+         05 FILLER                 PIC X(6)        VALUE SPACES.
+         05 FILLER                 PIC X(3)        VALUE 'DUE'.
        01 H-BOATTYPE-LINE.
          05 FILLER                 PIC X(11)       VALUE 'BOAT TYPE: '.
          05 H-BOATTYPE             PIC X(13).
@@ -101,7 +184,9 @@
          05 CUSTLASTNAME           PIC X(15).
          05 FILLER                 PIC X(9)        VALUE SPACES.
          05 STATEABREV             PIC XX.
-         05 FILLER                 PIC X(12)       VALUE SPACES.
+         05 FILLER                 PIC X           VALUE SPACES.
+         05 LOCATION-DISP          PIC X(10).
+         05 FILLER                 PIC X           VALUE SPACES.
          05 BOAT-COST              PIC ZZZ,ZZZ.99.
          05 FILLER                 PIC X(7)        VALUE SPACES.
          05 PURCHASE-YEAR          PIC XXXX.
@@ -109,12 +194,14 @@
          05 PURCHASE-MONTH         PIC XX.
          05 FILLER                 PIC X           VALUE '/'.
          05 PURCHASE-DAY           PIC XX.
-         05 FILLER                 PIC X(11)       VALUE SPACES.
+         05 FILLER                 PIC X(7)        VALUE SPACES.
          05 ACCESSORY-LITERAL      PIC X(15).
-         05 FILLER                 PIC X(10)       VALUE SPACES.
+         05 FILLER                 PIC X(4)        VALUE SPACES.
          05 PREP-COST              PIC ZZ,ZZZ.99.
-         05 FILLER                 PIC X(10)       VALUE SPACES.
+         05 FILLER                 PIC X(4)        VALUE SPACES.
          05 TOTAL-COST             PIC Z,ZZZ,ZZZ.99.
+         05 FILLER                 PIC X(4)        VALUE SPACES.
+         05 AMOUNT-DUE-DISP        PIC Z,ZZZ,ZZZ.99.
        01 H-MINORSUBTOTALS.
          05 FILLER                 PIC X(22)       VALUE SPACES.
          05 FILLER                 PIC X(14)
@@ -124,8 +211,20 @@
          05 FILLER                 PIC X(14)
                                        VALUE 'NUMBER SOLD:  '.
          05 O-NUMSOLD              PIC Z,ZZ9.
-         05 FILLER                 PIC X(38)       VALUE SPACES.
+         05 FILLER                 PIC X(12)       VALUE SPACES.
          05 O-BOATSCOST            PIC $$$$,$$$,$$$.99.
+         05 FILLER                 PIC X(3)        VALUE SPACES.
+         05 O-AMOUNTDUE            PIC $$$$,$$$,$$$.99.
+       01 H-LOCSUBTOTALS.
+         05 FILLER                 PIC X(24)       VALUE SPACES.
+         05 FILLER                 PIC X(10)       VALUE 'LOCATION: '.
+         05 LOCDOCK                PIC X(10).
+         05 FILLER                 PIC X(10)       VALUE SPACES.
+         05 FILLER                 PIC X(14)
+                                       VALUE 'NUMBER SOLD:  '.
+         05 O-LOCSOLD              PIC Z,ZZ9.
+         05 FILLER                 PIC X(38)       VALUE SPACES.
+         05 O-LOCCOST              PIC $$$$,$$$,$$$.99.
        01 H-GRANDTOTALS.
          05 FILLER                 PIC X(23)       VALUE SPACES.
          05 FILLER                 PIC X(12)
@@ -134,8 +233,48 @@
          05 FILLER                 PIC X(13)
                                        VALUE 'NUMBER SOLD: '.
          05 FINALTOTSOLD           PIC ZZ,ZZ9.
-         05 FILLER                 PIC X(35)       VALUE SPACES.
+         05 FILLER                 PIC X(9)        VALUE SPACES.
          05 FINALTOTCOST           PIC $$$,$$$,$$$,$$$.99.
+         05 FILLER                 PIC X(3)        VALUE SPACES.
+         05 FINALAMOUNTDUE         PIC $$$,$$$,$$$,$$$.99.
+       01 H-GRANDTOTALS2.
+         05 FILLER                 PIC X(23)       VALUE SPACES.
+         05 FILLER                 PIC X(29)
+                             VALUE 'SORT-ORDER EXCEPTION COUNT: '.
+         05 FINALSORTERRS          PIC ZZZZ9.
+      * ACCESSORY-PACKAGE REVENUE BREAKDOWN
+       01 H-ACCHEADING.
+         05 FILLER                 PIC X(23)       VALUE SPACES.
+         05 FILLER                 PIC X(26)
+                                     VALUE 'ACCESSORY PACKAGE REVENUE'.
+       01 H-ACCDETAIL.
+         05 FILLER                 PIC X(9)        VALUE SPACES.
+         05 ACC-D-LITERAL          PIC X(15).
+         05 FILLER                 PIC X(9)        VALUE SPACES.
+         05 FILLER                 PIC X(14)
+                                       VALUE 'UNITS SOLD:   '.
+         05 ACC-D-UNITS            PIC Z,ZZ9.
+         05 FILLER                 PIC X(10)       VALUE SPACES.
+         05 FILLER                 PIC X(9)        VALUE 'REVENUE: '.
+         05 ACC-D-REVENUE          PIC $$$,$$$,$$$.99.
+      * SORT-ORDER EXCEPTION LISTING
+       01 H-ERRTITLE.
+         05 FILLER                 PIC X(47)       VALUE SPACES.
+         05 FILLER                 PIC X(31)
+                   VALUE 'BOAT TYPE SORT-ORDER EXCEPTIONS'.
+         05 FILLER                 PIC X(54)       VALUE SPACES.
+       01 H-ERRHEADING.
+         05 FILLER                 PIC X(9)        VALUE 'LAST NAME'.
+         05 FILLER                 PIC X(11)       VALUE SPACES.
+         05 FILLER                 PIC X(4)        VALUE 'TYPE'.
+         05 FILLER                 PIC X(6)        VALUE SPACES.
+         05 FILLER                 PIC X(6)        VALUE 'REASON'.
+       01 H-ERRDETAIL.
+         05 ERR-CUSTNAME           PIC X(15).
+         05 FILLER                 PIC X(5)        VALUE SPACES.
+         05 ERR-BOATTYPE           PIC X.
+         05 FILLER                 PIC X(5)        VALUE SPACES.
+         05 ERR-REASON             PIC X(48).
        PROCEDURE DIVISION.
        L0-MAIN.
            PERFORM L1-INIT.
@@ -151,38 +290,95 @@
            MOVE CURDAY TO H-DAY.
            OPEN INPUT BOAT-MASTER.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT ERROUT.
+           WRITE ERRLINE
+             FROM H-ERRTITLE
+             AFTER ADVANCING PAGE.
+           WRITE ERRLINE
+             FROM H-ERRHEADING
+             AFTER ADVANCING 2 LINES.
+           MOVE 'ELECTRONICS' TO ACC-LITERAL(1).
+           MOVE 'SKI PACKAGE' TO ACC-LITERAL(2).
+           MOVE 'FISHING PACKAGE' TO ACC-LITERAL(3).
+           MOVE 'UNKNOWN PACKAGE' TO ACC-LITERAL(4).
+           PERFORM L1A-ACCTOTALS-ZERO
+               VARYING ACC-IDX FROM 1 BY 1 UNTIL ACC-IDX > 4.
            PERFORM L2-INPUT.
            PERFORM L3-HEADINGS.
 
+       L1A-ACCTOTALS-ZERO.
+           MOVE 0 TO ACC-UNITS(ACC-IDX).
+           MOVE 0 TO ACC-REVENUE(ACC-IDX).
+
        L1-MAINLINE.
+           MOVE 'N' TO SORT-ERROR-SW.
            IF HOLDTHESAILS NOT EQUAL I-BOAT-TYPE
-               PERFORM L7-MINOR
+               PERFORM L2-SORTCHECK
+               IF SORT-ERROR-FOUND
+                   PERFORM L2-SORTERROR
+               ELSE
+                   PERFORM L7-MINOR
+               END-IF
+           ELSE
+               IF HOLDTHELOCATION NOT EQUAL I-LOCATION
+                   PERFORM L7A-LOCMINOR
+               END-IF
+           END-IF.
+           IF NOT SORT-ERROR-FOUND
+               PERFORM L2-CALCS
+               PERFORM L2-OUTPUT
            END-IF.
-           PERFORM L2-CALCS.
-           PERFORM L2-OUTPUT.
            PERFORM L2-INPUT.
 
        L1-CLOSING.
            PERFORM L7-MINOR.
            PERFORM L2-GRANDTOTALS.
+           PERFORM L2-ACCESSORY-REPORT.
+           CLOSE BOAT-MASTER PRTOUT ERROUT.
+           PERFORM L2-RUNLOG-WRITE.
+
+      * APPENDS ONE LINE TO THE SHARED OPERATIONS RUN-LOG
+       L2-RUNLOG-WRITE.
+           MOVE CURMONTH TO RL-MONTH.
+           MOVE CURDAY TO RL-DAY.
+           MOVE CURYEAR TO RL-YEAR.
+           MOVE CURHOUR TO RL-HOUR.
+           MOVE CURMIN TO RL-MIN.
+           MOVE CURSEC TO RL-SEC.
+           COMPUTE RL-RECCOUNT = CGTSOLD + SORTERRCOUNT.
+           MOVE CPAGECOUNT TO RL-PAGECOUNT.
+           MOVE SORTERRCOUNT TO RL-EXCLCOUNT.
+           OPEN EXTEND RUNLOG.
+           MOVE RUNLOG-LINE TO RUNLOG-REC.
+           WRITE RUNLOG-REC.
+           CLOSE RUNLOG.
 
        L2-CALCS.
            COMPUTE CTOTALCOST = I-BOAT-COST + I-PREP-DELIVER-COST.
+           COMPUTE CTAXAMOUNT ROUNDED = CTOTALCOST * I-TAX-RATE.
+           COMPUTE CAMOUNTDUE ROUNDED =
+               CTOTALCOST + CTAXAMOUNT + I-FINANCE-CHARGE.
            COMPUTE CNUMSOLD = CNUMSOLD + 1.
            COMPUTE ALLBOATCOST = ALLBOATCOST + CTOTALCOST.
+           COMPUTE ALLAMOUNTDUE = ALLAMOUNTDUE + CAMOUNTDUE.
+           COMPUTE LOCSOLD = LOCSOLD + 1.
+           COMPUTE LOCTOTALCOST = LOCTOTALCOST + CTOTALCOST.
            PERFORM L9-BOATTYPE.
+           PERFORM L9-LOCATION.
            PERFORM L8-ACCESSORYTYPE.
 
        L2-OUTPUT.
       * TOTAL-COST IS NOT WORKING. AT. ALL.
            MOVE I-LAST-NAME TO CUSTLASTNAME.
            MOVE I-STATE TO STATEABREV.
+           MOVE I-LOCATION TO LOCATION-DISP.
            MOVE I-BOAT-COST TO BOAT-COST.
            MOVE I-PURCHASE-YEAR TO PURCHASE-YEAR.
            MOVE I-PURCHASE-MONTH TO PURCHASE-MONTH.
            MOVE I-PURCHASE-DAY TO PURCHASE-DAY.
            MOVE I-PREP-DELIVER-COST TO PREP-COST.
            MOVE CTOTALCOST TO TOTAL-COST.
+           MOVE CAMOUNTDUE TO AMOUNT-DUE-DISP.
            WRITE PRTLINE
              FROM H-DETAIL
              AFTER ADVANCING 1 LINE
@@ -197,14 +393,35 @@
        L2-GRANDTOTALS.
            MOVE CGTSOLD TO FINALTOTSOLD.
            MOVE CGTTOTALCOST TO FINALTOTCOST.
+           MOVE CGTAMOUNTDUE TO FINALAMOUNTDUE.
            WRITE PRTLINE
              FROM H-GRANDTOTALS
              AFTER ADVANCING 3 LINES.
+           MOVE SORTERRCOUNT TO FINALSORTERRS.
+           WRITE PRTLINE
+             FROM H-GRANDTOTALS2
+             AFTER ADVANCING 1 LINE.
+
+       L2-ACCESSORY-REPORT.
+           WRITE PRTLINE
+             FROM H-ACCHEADING
+             AFTER ADVANCING 3 LINES.
+           PERFORM L2A-ACCESSORY-DETAIL
+               VARYING ACC-IDX FROM 1 BY 1 UNTIL ACC-IDX > 4.
+
+       L2A-ACCESSORY-DETAIL.
+           MOVE ACC-LITERAL(ACC-IDX) TO ACC-D-LITERAL.
+           MOVE ACC-UNITS(ACC-IDX) TO ACC-D-UNITS.
+           MOVE ACC-REVENUE(ACC-IDX) TO ACC-D-REVENUE.
+           WRITE PRTLINE
+             FROM H-ACCDETAIL
+             AFTER ADVANCING 2 LINES.
 
        L3-HEADINGS.
            COMPUTE CPAGECOUNT = CPAGECOUNT + 1.
            MOVE CPAGECOUNT TO H-PAGENUM.
            PERFORM L9-BOATTYPE.
+           PERFORM L9-LOCATION.
            WRITE PRTLINE
              FROM H-TITLE-LINE
              AFTER ADVANCING PAGE.
@@ -222,15 +439,20 @@
              AFTER ADVANCING 1 LINE.
 
        L7-MINOR.
+           PERFORM L7A-LOCMINOR.
+           PERFORM L2-MARKSEEN.
            COMPUTE CGTSOLD = CGTSOLD + CNUMSOLD.
            COMPUTE CGTTOTALCOST = CGTTOTALCOST + ALLBOATCOST.
+           COMPUTE CGTAMOUNTDUE = CGTAMOUNTDUE + ALLAMOUNTDUE.
       * COMEDIAN IN THE MAKING
            MOVE H-BOATTYPE TO BOATDOCK.
            MOVE CNUMSOLD TO O-NUMSOLD.
            MOVE ALLBOATCOST TO O-BOATSCOST.
+           MOVE ALLAMOUNTDUE TO O-AMOUNTDUE.
            WRITE PRTLINE
              FROM H-MINORSUBTOTALS
              AFTER ADVANCING 2 LINES.
+           COMPUTE ALLAMOUNTDUE = 0.
            MOVE I-BOAT-TYPE TO HOLDTHESAILS.
            PERFORM L9-BOATTYPE.
            IF EOF = "N"
@@ -246,16 +468,67 @@
                  AFTER ADVANCING 1 LINE
            END-IF.
 
+       L7A-LOCMINOR.
+           MOVE HOLDTHELOCATION TO LOCDOCK.
+           MOVE LOCSOLD TO O-LOCSOLD.
+           MOVE LOCTOTALCOST TO O-LOCCOST.
+           WRITE PRTLINE
+             FROM H-LOCSUBTOTALS
+             AFTER ADVANCING 1 LINE.
+           COMPUTE LOCSOLD = 0.
+           COMPUTE LOCTOTALCOST = 0.
+           PERFORM L9-LOCATION.
+
+      * CATCHES A BOAT TYPE THAT REAPPEARS AFTER ITS GROUP IS CLOSED
+       L2-SORTCHECK.
+           PERFORM L2A-SORTLOOKUP
+               VARYING SEEN-IDX FROM 1 BY 1 UNTIL SEEN-IDX > 6.
+
+       L2A-SORTLOOKUP.
+           IF SEEN-CODE(SEEN-IDX) EQUAL I-BOAT-TYPE
+               IF TYPE-ALREADY-SEEN(SEEN-IDX)
+                   SET SORT-ERROR-FOUND TO TRUE
+               END-IF
+           END-IF.
+
+       L2-SORTERROR.
+           MOVE I-LAST-NAME TO ERR-CUSTNAME.
+           MOVE I-BOAT-TYPE TO ERR-BOATTYPE.
+           MOVE 'BOAT TYPE OUT OF SEQUENCE - GROUP ALREADY CLOSED'
+               TO ERR-REASON.
+           WRITE ERRLINE
+             FROM H-ERRDETAIL
+             AFTER ADVANCING 1 LINE.
+           COMPUTE SORTERRCOUNT = SORTERRCOUNT + 1.
+
+       L2-MARKSEEN.
+           PERFORM L2A-MARKSEEN-LOOP
+               VARYING SEEN-IDX FROM 1 BY 1 UNTIL SEEN-IDX > 6.
+
+       L2A-MARKSEEN-LOOP.
+           IF SEEN-CODE(SEEN-IDX) EQUAL HOLDTHESAILS
+               MOVE 'Y' TO SEEN-FLAG(SEEN-IDX)
+           END-IF.
+
       * I KEEP MY EVALUATES DOWN HERE SO THE CODE LOOKS MORE CLEAN
        L8-ACCESSORYTYPE.
            EVALUATE I-ACCESSORY-PACKAGE
                WHEN "1"
                    MOVE "ELECTRONICS" TO ACCESSORY-LITERAL
+                   MOVE 1 TO ACC-IDX
                WHEN "2"
                    MOVE "SKI PACKAGE" TO ACCESSORY-LITERAL
+                   MOVE 2 TO ACC-IDX
                WHEN "3"
                    MOVE "FISHING PACAKGE" TO ACCESSORY-LITERAL
+                   MOVE 3 TO ACC-IDX
+               WHEN OTHER
+                   MOVE "UNKNOWN PACKAGE" TO ACCESSORY-LITERAL
+                   MOVE 4 TO ACC-IDX
            END-EVALUATE.
+           COMPUTE ACC-UNITS(ACC-IDX) = ACC-UNITS(ACC-IDX) + 1.
+           COMPUTE ACC-REVENUE(ACC-IDX) =
+               ACC-REVENUE(ACC-IDX) + CTOTALCOST.
 
        L9-BOATTYPE.
            EVALUATE I-BOAT-TYPE
@@ -273,4 +546,7 @@
                    MOVE "CABIN CRUISER" TO H-BOATTYPE
            END-EVALUATE.
            MOVE I-BOAT-TYPE TO HOLDTHESAILS.
-       END PROGRAM CBLTAM02.
\ No newline at end of file
+
+       L9-LOCATION.
+           MOVE I-LOCATION TO HOLDTHELOCATION.
+       END PROGRAM CBLTAM02.
